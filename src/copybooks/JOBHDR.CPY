@@ -0,0 +1,10 @@
+      * JOBHDR.CPY
+      * Shared start-of-job header block. COPY this into WORKING-STORAGE
+      * and PERFORM a banner DISPLAY of these fields before any program's
+      * first processing statement, so every job stamps the same
+      * identifying information at the top of its SYSOUT.
+       01  WS-JOB-HEADER.
+           05  WS-JOB-NAME             PIC X(8)  VALUE SPACES.
+           05  WS-RUN-DATE             PIC 9(8)  VALUE ZEROS.
+           05  WS-RUN-TIME             PIC 9(8)  VALUE ZEROS.
+           05  WS-OPERATOR-ID          PIC X(8)  VALUE SPACES.
