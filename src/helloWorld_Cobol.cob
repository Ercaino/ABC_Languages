@@ -1,9 +1,329 @@
-      * COBOL Hello World
+      * COBOL Hello World / GnuCOBOL environment-verification suite
       * Requirements: GnuCOBOL (cobc)
-      * Execution: cobc -x -o helloWorld_Cobol helloWorld_Cobol.cob && ./helloWorld_Cobol
+      * Execution:
+      *   cobc -m -o HELLO-STUB.so helloStub_Cobol.cob
+      *   cobc -x -I copybooks -o helloWorld_Cobol helloWorld_Cobol.cob
+      *   COB_LIBRARY_PATH=. ./helloWorld_Cobol
+      *
+      * Runs a numbered checklist of environment smoke tests (compile,
+      * file I/O, SORT, packed-decimal arithmetic, subprogram CALL) and
+      * DISPLAYs a PASS/FAIL scorecard so a GnuCOBOL toolchain upgrade
+      * can be verified before the nightly batch stream runs against it.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HELLO-TESTOUT-FILE ASSIGN TO 'HELLO.TESTOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TESTOUT-FILE-STATUS.
+           SELECT HELLO-LOG-FILE ASSIGN TO 'HELLO.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT HELLO-SORT-FILE ASSIGN TO 'HELLO.SORTWK'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-TESTOUT-FILE.
+       01  HT-RECORD                   PIC X(40).
+
+       FD  HELLO-LOG-FILE.
+       01  LOG-RECORD                  PIC X(132).
+
+       SD  HELLO-SORT-FILE.
+       01  SORT-RECORD.
+           05  SORT-KEY                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+           COPY JOBHDR.
+
+       01  WS-GREETING-TEXT            PIC X(20) VALUE 'Hello, World!'.
+
+       01  WS-ENV-NAME                 PIC X(4)  VALUE SPACES.
+
+       01  WS-FILE-IO-WORK.
+           05  WS-HT-EXPECTED          PIC X(40)
+                   VALUE 'HELLO-WORLD FILE I/O CHECK RECORD'.
+           05  WS-HT-ACTUAL            PIC X(40) VALUE SPACES.
+           05  WS-TESTOUT-FILE-STATUS  PIC X(2)  VALUE '00'.
+
+       01  WS-CHECK-TABLE.
+           05  WS-CHECK-ENTRY OCCURS 5 TIMES INDEXED BY WS-CHECK-IDX.
+               10  WS-CHECK-NUMBER     PIC 9(2).
+               10  WS-CHECK-NAME       PIC X(30).
+               10  WS-CHECK-RESULT     PIC X(4).
+
+       01  WS-SCORECARD.
+           05  WS-CHECK-TOTAL          PIC 9(2)  VALUE 5.
+           05  WS-PASS-COUNT           PIC 9(2)  VALUE 0.
+           05  WS-FAIL-COUNT           PIC 9(2)  VALUE 0.
+           05  WS-SKIP-COUNT           PIC 9(2)  VALUE 0.
+           05  WS-OVERALL-RESULT       PIC X(4)  VALUE 'PASS'.
+
+       01  WS-DISPLAY-LINE             PIC X(60).
+
+       01  WS-LOG-LINE                 PIC X(132).
+
+       01  WS-LOG-FILE-STATUS          PIC X(2)  VALUE '00'.
+
+       01  WS-CALL-LINKAGE-WORK.
+           05  WS-CALL-INPUT           PIC X(20) VALUE 'PING'.
+           05  WS-CALL-OUTPUT          PIC X(20) VALUE SPACES.
+           05  WS-CALL-EXPECTED        PIC X(20) VALUE 'ACK-PING'.
+
+       01  WS-SORT-INPUT-TABLE.
+           05  FILLER                  PIC X(10) VALUE 'CHARLIE'.
+           05  FILLER                  PIC X(10) VALUE 'ALPHA'.
+           05  FILLER                  PIC X(10) VALUE 'ECHO'.
+           05  FILLER                  PIC X(10) VALUE 'BRAVO'.
+           05  FILLER                  PIC X(10) VALUE 'DELTA'.
+       01  WS-SORT-INPUT-ENTRIES REDEFINES WS-SORT-INPUT-TABLE.
+           05  WS-SORT-INPUT-KEY OCCURS 5 TIMES PIC X(10).
+
+       01  WS-SORT-WORK.
+           05  WS-SORT-IDX             PIC 9(2)  VALUE 0.
+           05  WS-SORT-PREV-KEY        PIC X(10) VALUE LOW-VALUES.
+           05  WS-SORT-IN-ORDER        PIC X(1)  VALUE 'Y'.
+           05  WS-SORT-RECORD-COUNT    PIC 9(2)  VALUE 0.
+
+       01  WS-COMP3-WORK.
+           05  WS-AMOUNT-A             PIC S9(5)V99 COMP-3 VALUE 100.00.
+           05  WS-AMOUNT-B             PIC S9(5)V99 COMP-3 VALUE 25.00.
+           05  WS-AMOUNT-SUM           PIC S9(5)V99 COMP-3.
+           05  WS-AMOUNT-PRODUCT       PIC S9(7)V99 COMP-3.
+           05  WS-AMOUNT-QUOTIENT      PIC S9(5)V99 COMP-3.
+           05  WS-EXPECTED-SUM         PIC S9(5)V99 COMP-3 VALUE 125.00.
+           05  WS-EXPECTED-PRODUCT     PIC S9(7)V99 COMP-3 VALUE
+                   2500.00.
+           05  WS-EXPECTED-QUOTIENT    PIC S9(5)V99 COMP-3 VALUE 33.33.
+
        PROCEDURE DIVISION.
-           DISPLAY 'Hello, World!'.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-DISPLAY-JOB-BANNER
+           PERFORM 2100-CHECK-COMPILE
+           PERFORM 2200-CHECK-FILE-IO
+           PERFORM 2300-CHECK-SORT
+           PERFORM 2400-CHECK-PACKED-DECIMAL
+           PERFORM 2500-CHECK-SUBPROGRAM-CALL
+           PERFORM 8000-DISPLAY-SCORECARD
+           PERFORM 8100-WRITE-LOG-ENTRY
+           PERFORM 9000-TERMINATE
            STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 1  TO WS-CHECK-NUMBER(1)
+           MOVE 'COMPILE/EXECUTE'      TO WS-CHECK-NAME(1)
+           MOVE 2  TO WS-CHECK-NUMBER(2)
+           MOVE 'SEQUENTIAL FILE I/O'  TO WS-CHECK-NAME(2)
+           MOVE 3  TO WS-CHECK-NUMBER(3)
+           MOVE 'SORT VERB'           TO WS-CHECK-NAME(3)
+           MOVE 4  TO WS-CHECK-NUMBER(4)
+           MOVE 'PACKED-DECIMAL MATH' TO WS-CHECK-NAME(4)
+           MOVE 5  TO WS-CHECK-NUMBER(5)
+           MOVE 'SUBPROGRAM CALL'     TO WS-CHECK-NAME(5)
+           PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > 5
+               MOVE 'SKIP' TO WS-CHECK-RESULT(WS-CHECK-IDX)
+           END-PERFORM
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-ENV-NAME FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO WS-ENV-NAME
+           END-ACCEPT
+           IF WS-ENV-NAME = SPACES
+               ACCEPT WS-ENV-NAME FROM ENVIRONMENT 'HW_ENVIRONMENT'
+           END-IF
+           IF WS-ENV-NAME = SPACES
+               MOVE 'DEV' TO WS-ENV-NAME
+           END-IF
+           MOVE 'HELLOWLD' TO WS-JOB-NAME
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT 'USER'
+           IF WS-OPERATOR-ID = SPACES
+               MOVE 'SYSTEM' TO WS-OPERATOR-ID
+           END-IF.
+
+       1100-DISPLAY-JOB-BANNER.
+           DISPLAY '================================================='
+           DISPLAY 'JOB: ' WS-JOB-NAME
+               '  DATE: ' WS-RUN-DATE
+               '  TIME: ' WS-RUN-TIME
+               '  OPERATOR: ' WS-OPERATOR-ID
+               '  ENV: ' WS-ENV-NAME
+           DISPLAY '================================================='
+           DISPLAY WS-GREETING-TEXT.
+
+      *    Reaching this paragraph with the checklist populated already
+      *    proves the compile/link/execute path works, so check 1 is
+      *    satisfied by the act of running it.
+       2100-CHECK-COMPILE.
+           MOVE 'PASS' TO WS-CHECK-RESULT(1).
+
+       2200-CHECK-FILE-IO.
+           MOVE SPACES TO WS-HT-ACTUAL
+           MOVE 'FAIL' TO WS-CHECK-RESULT(2)
+
+           OPEN OUTPUT HELLO-TESTOUT-FILE
+           IF WS-TESTOUT-FILE-STATUS NOT = '00'
+               DISPLAY 'FILE I/O CHECK: OPEN OUTPUT FAILED, STATUS='
+                   WS-TESTOUT-FILE-STATUS
+           ELSE
+               MOVE WS-HT-EXPECTED TO HT-RECORD
+               WRITE HT-RECORD
+               IF WS-TESTOUT-FILE-STATUS NOT = '00'
+                   DISPLAY 'FILE I/O CHECK: WRITE FAILED, STATUS='
+                       WS-TESTOUT-FILE-STATUS
+               END-IF
+               CLOSE HELLO-TESTOUT-FILE
+
+               IF WS-TESTOUT-FILE-STATUS = '00'
+                   OPEN INPUT HELLO-TESTOUT-FILE
+                   IF WS-TESTOUT-FILE-STATUS NOT = '00'
+                       DISPLAY 'FILE I/O CHECK: OPEN INPUT FAILED, ST='
+                           WS-TESTOUT-FILE-STATUS
+                   ELSE
+                       READ HELLO-TESTOUT-FILE
+                           AT END MOVE SPACES TO WS-HT-ACTUAL
+                           NOT AT END MOVE HT-RECORD TO WS-HT-ACTUAL
+                       END-READ
+                       CLOSE HELLO-TESTOUT-FILE
+                       IF WS-HT-ACTUAL = WS-HT-EXPECTED
+                           MOVE 'PASS' TO WS-CHECK-RESULT(2)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2300-CHECK-SORT.
+           MOVE 'Y' TO WS-SORT-IN-ORDER
+           MOVE LOW-VALUES TO WS-SORT-PREV-KEY
+           MOVE 0 TO WS-SORT-RECORD-COUNT
+           SORT HELLO-SORT-FILE
+               ON ASCENDING KEY SORT-KEY
+               INPUT PROCEDURE 2310-SORT-RELEASE-RECORDS
+               OUTPUT PROCEDURE 2320-SORT-VERIFY-ORDER
+           IF WS-SORT-IN-ORDER = 'Y' AND WS-SORT-RECORD-COUNT = 5
+               MOVE 'PASS' TO WS-CHECK-RESULT(3)
+           ELSE
+               MOVE 'FAIL' TO WS-CHECK-RESULT(3)
+           END-IF.
+
+       2310-SORT-RELEASE-RECORDS.
+           PERFORM VARYING WS-SORT-IDX FROM 1 BY 1
+                   UNTIL WS-SORT-IDX > 5
+               MOVE WS-SORT-INPUT-KEY(WS-SORT-IDX) TO SORT-KEY
+               RELEASE SORT-RECORD
+           END-PERFORM.
+
+       2320-SORT-VERIFY-ORDER.
+           PERFORM UNTIL 1 = 2
+               RETURN HELLO-SORT-FILE
+                   AT END EXIT PERFORM
+               END-RETURN
+               IF SORT-KEY < WS-SORT-PREV-KEY
+                   MOVE 'N' TO WS-SORT-IN-ORDER
+               END-IF
+               MOVE SORT-KEY TO WS-SORT-PREV-KEY
+               ADD 1 TO WS-SORT-RECORD-COUNT
+           END-PERFORM.
+
+       2400-CHECK-PACKED-DECIMAL.
+           COMPUTE WS-AMOUNT-SUM = WS-AMOUNT-A + WS-AMOUNT-B
+           COMPUTE WS-AMOUNT-PRODUCT = WS-AMOUNT-A * WS-AMOUNT-B
+           COMPUTE WS-AMOUNT-QUOTIENT ROUNDED = WS-AMOUNT-A / 3
+           DISPLAY 'COMP-3 SUM=' WS-AMOUNT-SUM
+               ' PRODUCT=' WS-AMOUNT-PRODUCT
+               ' QUOTIENT=' WS-AMOUNT-QUOTIENT
+           IF WS-AMOUNT-SUM = WS-EXPECTED-SUM
+                   AND WS-AMOUNT-PRODUCT = WS-EXPECTED-PRODUCT
+                   AND WS-AMOUNT-QUOTIENT = WS-EXPECTED-QUOTIENT
+               MOVE 'PASS' TO WS-CHECK-RESULT(4)
+           ELSE
+               MOVE 'FAIL' TO WS-CHECK-RESULT(4)
+           END-IF.
+
+       2500-CHECK-SUBPROGRAM-CALL.
+           CALL 'HELLO-STUB' USING WS-CALL-INPUT WS-CALL-OUTPUT
+           DISPLAY 'HELLO-STUB RETURNED: ' WS-CALL-OUTPUT
+           IF WS-CALL-OUTPUT = WS-CALL-EXPECTED
+               MOVE 'PASS' TO WS-CHECK-RESULT(5)
+           ELSE
+               MOVE 'FAIL' TO WS-CHECK-RESULT(5)
+           END-IF.
+
+       8000-DISPLAY-SCORECARD.
+           DISPLAY ' '
+           DISPLAY 'ENVIRONMENT VERIFICATION SCORECARD'
+           DISPLAY '-----------------------------------------------'
+           MOVE 0 TO WS-PASS-COUNT WS-FAIL-COUNT WS-SKIP-COUNT
+           PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > 5
+               STRING
+                   WS-CHECK-NUMBER(WS-CHECK-IDX)   DELIMITED BY SIZE
+                   '. '                            DELIMITED BY SIZE
+                   WS-CHECK-NAME(WS-CHECK-IDX)     DELIMITED BY SIZE
+                   ' ... '                         DELIMITED BY SIZE
+                   WS-CHECK-RESULT(WS-CHECK-IDX)   DELIMITED BY SIZE
+                   INTO WS-DISPLAY-LINE
+               END-STRING
+               DISPLAY WS-DISPLAY-LINE
+               EVALUATE WS-CHECK-RESULT(WS-CHECK-IDX)
+                   WHEN 'PASS'
+                       ADD 1 TO WS-PASS-COUNT
+                   WHEN 'FAIL'
+                       ADD 1 TO WS-FAIL-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-SKIP-COUNT
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY '-----------------------------------------------'
+           IF WS-FAIL-COUNT > 0
+               MOVE 'FAIL' TO WS-OVERALL-RESULT
+           ELSE
+               MOVE 'PASS' TO WS-OVERALL-RESULT
+           END-IF
+           DISPLAY 'SUMMARY: ' WS-PASS-COUNT ' PASS, '
+               WS-FAIL-COUNT ' FAIL, ' WS-SKIP-COUNT ' SKIP - OVERALL: '
+               WS-OVERALL-RESULT.
+
+       8100-WRITE-LOG-ENTRY.
+           STRING
+               WS-RUN-DATE                DELIMITED BY SIZE
+               ' '                        DELIMITED BY SIZE
+               WS-RUN-TIME                DELIMITED BY SIZE
+               ' '                        DELIMITED BY SIZE
+               WS-JOB-NAME                DELIMITED BY SIZE
+               ' ENV='                    DELIMITED BY SIZE
+               WS-ENV-NAME                DELIMITED BY SIZE
+               ' Hello, World! '          DELIMITED BY SIZE
+               WS-PASS-COUNT              DELIMITED BY SIZE
+               ' PASS, '                  DELIMITED BY SIZE
+               WS-FAIL-COUNT              DELIMITED BY SIZE
+               ' FAIL, '                  DELIMITED BY SIZE
+               WS-SKIP-COUNT              DELIMITED BY SIZE
+               ' SKIP - OVERALL: '        DELIMITED BY SIZE
+               WS-OVERALL-RESULT          DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+           OPEN EXTEND HELLO-LOG-FILE
+           IF WS-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT HELLO-LOG-FILE
+           END-IF
+           MOVE WS-LOG-LINE TO LOG-RECORD
+           WRITE LOG-RECORD
+           CLOSE HELLO-LOG-FILE.
+
+       9000-TERMINATE.
+           IF WS-OVERALL-RESULT = 'PASS'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+           END-IF.
