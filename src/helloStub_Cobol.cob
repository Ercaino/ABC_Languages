@@ -0,0 +1,25 @@
+      * HELLO-STUB
+      * Requirements: GnuCOBOL (cobc)
+      * Trivial worker subprogram CALLed by HELLO-WORLD to verify
+      * dynamic-call linkage (LINKAGE SECTION parameter passing) across
+      * a GnuCOBOL toolchain upgrade. Echoes its input back with an
+      * acknowledgement prefix.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO-STUB.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LS-INPUT-VALUE              PIC X(20).
+       01  LS-OUTPUT-VALUE             PIC X(20).
+
+       PROCEDURE DIVISION USING LS-INPUT-VALUE LS-OUTPUT-VALUE.
+
+       0000-MAIN-PROCESS.
+           STRING 'ACK-' DELIMITED BY SIZE
+                   LS-INPUT-VALUE DELIMITED BY SPACE
+                   INTO LS-OUTPUT-VALUE
+           END-STRING
+           GOBACK.
