@@ -0,0 +1,31 @@
+//HELLORUN JOB (ACCT),'ENV VERIFY',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ILLUSTRATIVE ONLY - not a tested deployment artifact.         *
+//* HELLO-WORLD's SELECT clauses (src/helloWorld_Cobol.cob)       *
+//* ASSIGN TO literal filenames ('HELLO.LOG', 'HELLO.TESTOUT',    *
+//* 'HELLO.SORTWK') and are built/run in this repo with GnuCOBOL, *
+//* which resolves those as direct filesystem paths rather than  *
+//* through ddname-based dynamic allocation. The DD names below   *
+//* are shown for documentation of what a mainframe equivalent    *
+//* job would need to supply; they are not picked up by the       *
+//* literal ASSIGN clauses as compiled today. Use                 *
+//* scripts/run_hello_world.sh for the tested batch wrapper.      *
+//*--------------------------------------------------------------*
+//* Runs the HELLO-WORLD environment-verification suite and      *
+//* pages the operator if it comes back with a nonzero RC.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWLD,PARM='PROD'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//HELLOLOG DD   DSN=PROD.HELLO.LOG,DISP=MOD
+//TESTOUT  DD   DSN=&&HELLO.TESTOUT,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SORTWK   DD   DSN=&&HELLO.SORTWK,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1))
+//SYSOUT   DD   SYSOUT=*
+//*
+//ALERT    EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSUT1   DD   DUMMY
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*    COND=(0,EQ) skips the alert step when STEP010's RETURN-CODE
+//*    is 0; any nonzero RC falls through so the page/alert step runs.
